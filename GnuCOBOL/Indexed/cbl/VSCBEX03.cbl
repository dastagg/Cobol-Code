@@ -2,10 +2,11 @@
       * Program name:    VSCBEX03
       * Original author: dastagg
       *
-      *    Description: Example 03: Indexed File Processing: 
+      *    Description: Example 03: Indexed File Processing:
       *                 Read Random
-      *    This program will load 5 Keys from a table and randomly read 
-      *       the records from an indexed file opened:
+      *    This program reads customer IDs, one per record, from the
+      *       lookup request file and randomly reads the matching
+      *       records from an indexed file opened:
       *       ACCESS MODE IS RANDOM
       *       OPEN INPUT
       *
@@ -18,6 +19,37 @@
       * ---------- ------------  --------------------------------
       * 2020-08-20 dastagg       Created to learn.
       * 2020-08-20 dastagg       If you change me, change this.
+      * 2026-08-09 dastagg       Log not-found keys instead of
+      *                          dropping them - see exception
+      *                          listing in 3000-End-Job.
+      * 2026-08-09 dastagg       Drive lookups from LookupRequestFile
+      *                          instead of the hardcoded WS-Key-HOLD
+      *                          table.
+      * 2026-08-09 dastagg       Added an "R" range-browse request
+      *                          type - START/READ NEXT over a low/
+      *                          high Cust-ID bound. CUSTFile is now
+      *                          opened ACCESS MODE IS DYNAMIC so both
+      *                          the keyed "I" lookups and the "R"
+      *                          range browse can share one file.
+      * 2026-08-09 dastagg       Added an "N" name-lookup request type
+      *                          against the new CUSTFile-Cust-Name
+      *                          alternate key - returns every
+      *                          duplicate on that key.
+      * 2026-08-09 dastagg       Flagged when WS-NotFound-Table hits
+      *                          its 500-entry cap instead of
+      *                          silently dropping anything past it.
+      * 2026-08-09 dastagg       Flagged LookupRequestRecs with an
+      *                          unrecognized LR-Request-Type instead
+      *                          of treating them as a by-ID lookup -
+      *                          same pattern as BDS1005E's
+      *                          FlagTypeCodeError.
+      * 2026-08-09 dastagg       Moved the "CUSTFile Record:" DISPLAY
+      *                          for a by-ID lookup into 5000-Read-
+      *                          CUSTFile's success branch instead of
+      *                          leaving it unconditional in
+      *                          2000-Process - it was printing the
+      *                          previous successful read's stale
+      *                          record on a not-found key.
 
       ***********************************************************
        IDENTIFICATION DIVISION.
@@ -30,20 +62,40 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTFile
-           ASSIGN TO "../idata/customer.idat"       
+           ASSIGN TO "../idata/customer.idat"
            ORGANIZATION IS INDEXED
            RECORD KEY IS CUSTFile-Cust-ID
-           ACCESS MODE IS RANDOM
+           ALTERNATE RECORD KEY IS CUSTFile-Cust-Name
+              WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC
            FILE STATUS IS WS-CUSTFile-Status.
 
+           SELECT LookupRequestFile
+           ASSIGN TO "../idata/custlookup.req.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-LookupRequestFile-Status.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTFile.
            COPY CUSTOMER REPLACING ==:tag:== BY ==CUSTFile==.
 
+       FD  LookupRequestFile.
+       01  LookupRequestRec.
+           12 LR-Request-Type               PIC X(01).
+              88 LR-By-ID                    VALUE "I".
+              88 LR-By-Range                 VALUE "R".
+              88 LR-By-Name                  VALUE "N".
+           12 LR-Cust-ID                     PIC 9(04).
+           12 LR-Range-Low                   PIC 9(04).
+           12 LR-Range-High                  PIC 9(04).
+           12 LR-Cust-Name                   PIC X(30).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            COPY WSFST REPLACING ==:tag:== BY ==CUSTFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==LookupRequestFile==.
 
        01  WS-File-Counters.
            12 FD-CUSTFile-Record-Cnt         PIC S9(4) COMP VALUE ZERO.
@@ -52,19 +104,23 @@
            12 EOJ-End-Message PIC X(042) VALUE
               "*** Program VSCBEX03 - End of Run Messages".
 
-       01  WS-Key-HOLD.
-           12 FILLER PIC 9(4) VALUE 0010.
-           12 FILLER PIC 9(4) VALUE 0420.
-           12 FILLER PIC 9(4) VALUE 0878.
-           12 FILLER PIC 9(4) VALUE 0210.
-           12 FILLER PIC 9(4) VALUE 0998.
+       01  WS-NotFound-Listing.
+           12 WS-NotFound-Max               PIC 9(04) COMP VALUE 500.
+           12 WS-NotFound-Cnt               PIC 9(04) COMP VALUE ZERO.
+           12 WS-NotFound-Overflow-Cnt      PIC 9(04) COMP VALUE ZERO.
+           12 WS-NotFound-Table OCCURS 500 TIMES.
+              15 WS-NotFound-Key            PIC 9(04).
+           12 WS-NotFound-IDX               PIC 9(04) COMP VALUE ZERO.
+
+       01  WS-Lookup-Name-Hold              PIC X(30).
+
+       01  WS-RequestType-Error-Cnt         PIC 9(04) COMP VALUE ZERO.
 
-       01  WS-Key-Table-Storage.
-           12 WS-Key-Element-Cnt               PIC 9 VALUE 5.
-           12 WS-Key-SUB                       PIC 9 VALUE 0.
-           12 WS-Key-Table-Setup.
-              15 WS-Key-Table OCCURS 5 TIMES.
-                18 WS-Key-Value                PIC 9(04).
+       01  EOJ-Exception-Messages.
+           12 EOJ-Exception-Heading PIC X(042) VALUE
+              "   Exception Listing - Keys Not Found:".
+           12 EOJ-No-Exceptions     PIC X(042) VALUE
+              "   Exception Listing - All Keys Found.".
 
        PROCEDURE DIVISION.
        0000-Mainline.
@@ -74,41 +130,160 @@
            GOBACK.
 
        1000-Begin-Job.
-           MOVE WS-Key-HOLD  TO WS-Key-Table-Setup.
            OPEN INPUT CUSTFile.
       D    DISPLAY "CUSTFile Open Status: " WS-CUSTFile-Status.
+           OPEN INPUT LookupRequestFile.
+      D    DISPLAY "LookupRequestFile Open Status: "
+      D       WS-LookupRequestFile-Status.
+           PERFORM 5100-Read-Lookup-Request.
 
        2000-Process.
-           PERFORM VARYING WS-Key-SUB FROM 1 BY 1
-              UNTIL WS-Key-SUB > WS-Key-Element-Cnt
-              MOVE WS-Key-Value(WS-Key-SUB) TO
-                 CUSTFile-Cust-ID
-              PERFORM 5000-Read-CUSTFile
-              DISPLAY "CUSTFile Record: " CUSTFile-Customer-Record
+           PERFORM UNTIL WS-LookupRequestFile-EOF
+              EVALUATE TRUE
+                 WHEN LR-By-ID
+                    MOVE LR-Cust-ID TO CUSTFile-Cust-ID
+                    PERFORM 5000-Read-CUSTFile
+                 WHEN LR-By-Range
+                    PERFORM 6000-Browse-Range
+                 WHEN LR-By-Name
+                    PERFORM 7000-Lookup-By-Name
+                 WHEN OTHER
+                    PERFORM 4000-Flag-Request-Type-Error
+              END-EVALUATE
+              PERFORM 5100-Read-Lookup-Request
            END-PERFORM.
 
+       4000-Flag-Request-Type-Error.
+           ADD +1 TO WS-RequestType-Error-Cnt.
+           DISPLAY "** WARNING **: 4000-Flag-Request-Type-Error"
+           DISPLAY "Unrecognized LR-Request-Type: " LR-Request-Type.
+
        3000-End-Job.
            DISPLAY EOJ-End-Message.
            DISPLAY "   Records Read: " FD-CUSTFile-Record-Cnt
-           CLOSE CUSTFile.
+           IF WS-RequestType-Error-Cnt > ZERO
+              DISPLAY "   Unrecognized Request Types: "
+                 WS-RequestType-Error-Cnt
+           END-IF
+           PERFORM 3500-Print-Exception-Listing
+           CLOSE CUSTFile, LookupRequestFile.
       D    DISPLAY "CUSTFile Close Status: " WS-CUSTFile-Status.
 
+       3500-Print-Exception-Listing.
+           IF WS-NotFound-Cnt = ZERO
+              DISPLAY EOJ-No-Exceptions
+           ELSE
+              DISPLAY EOJ-Exception-Heading
+              PERFORM VARYING WS-NotFound-IDX FROM 1 BY 1
+                 UNTIL WS-NotFound-IDX > WS-NotFound-Cnt
+                 DISPLAY "      Cust-ID Not Found: "
+                    WS-NotFound-Table(WS-NotFound-IDX)
+              END-PERFORM
+           END-IF.
+           IF WS-NotFound-Overflow-Cnt > ZERO
+              DISPLAY "      ... and " WS-NotFound-Overflow-Cnt
+                 " more not listed (exceeded " WS-NotFound-Max
+                 " entry limit)."
+           END-IF.
+
        5000-Read-CUSTFile.
            READ CUSTFile
               RECORD KEY IS CUSTFile-Cust-ID
            END-READ.
            IF WS-CUSTFile-Good
               ADD +1 TO FD-CUSTFile-Record-Cnt
-      D       DISPLAY "CUSTFile Record: " CUSTFile-Customer-Record
+              DISPLAY "CUSTFile Record: " CUSTFile-Customer-Record
            ELSE
               IF WS-CUSTFile-EOF
-                 NEXT SENTENCE
+                 IF WS-NotFound-Cnt < WS-NotFound-Max
+                    ADD +1 TO WS-NotFound-Cnt
+                    MOVE CUSTFile-Cust-ID
+                       TO WS-NotFound-Table(WS-NotFound-Cnt)
+                 ELSE
+                    ADD +1 TO WS-NotFound-Overflow-Cnt
+                 END-IF
               ELSE
                  DISPLAY "** ERROR **: 5000-Read-CUSTFile"
                  DISPLAY "Read CUSTFile Failed."
                  DISPLAY "File Status: " WS-CUSTFile-Status
                  PERFORM 3000-End-Job
                  MOVE 8 TO RETURN-CODE
-                 GOBACK 
+                 GOBACK
               END-IF
            END-IF.
+
+       5100-Read-Lookup-Request.
+           READ LookupRequestFile
+              AT END CONTINUE
+           END-READ.
+           IF NOT WS-LookupRequestFile-Good
+              AND NOT WS-LookupRequestFile-EOF
+              DISPLAY "** ERROR **: 5100-Read-Lookup-Request"
+              DISPLAY "Read LookupRequestFile Failed."
+              DISPLAY "File Status: " WS-LookupRequestFile-Status
+              PERFORM 3000-End-Job
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+       6000-Browse-Range.
+           MOVE LR-Range-Low TO CUSTFile-Cust-ID.
+           START CUSTFile KEY IS NOT LESS THAN CUSTFile-Cust-ID
+              INVALID KEY
+                 DISPLAY "** WARNING **: 6000-Browse-Range"
+                 DISPLAY "No customers at or after range low "
+                    LR-Range-Low
+           END-START.
+           IF WS-CUSTFile-Good
+              PERFORM 6100-Read-Next-CUSTFile
+              PERFORM UNTIL WS-CUSTFile-EOF
+                 OR CUSTFile-Cust-ID > LR-Range-High
+                 ADD +1 TO FD-CUSTFile-Record-Cnt
+                 DISPLAY "CUSTFile Record: " CUSTFile-Customer-Record
+                 PERFORM 6100-Read-Next-CUSTFile
+              END-PERFORM
+           END-IF.
+
+       6100-Read-Next-CUSTFile.
+           READ CUSTFile NEXT RECORD
+              AT END CONTINUE
+           END-READ.
+           IF NOT WS-CUSTFile-Good AND NOT WS-CUSTFile-EOF
+              DISPLAY "** ERROR **: 6100-Read-Next-CUSTFile"
+              DISPLAY "Read Next CUSTFile Failed."
+              DISPLAY "File Status: " WS-CUSTFile-Status
+              PERFORM 3000-End-Job
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+       7000-Lookup-By-Name.
+           MOVE LR-Cust-Name TO CUSTFile-Cust-Name.
+           START CUSTFile KEY IS EQUAL TO CUSTFile-Cust-Name
+              INVALID KEY
+                 DISPLAY "** WARNING **: 7000-Lookup-By-Name"
+                 DISPLAY "No customer found for name: " LR-Cust-Name
+           END-START.
+           IF WS-CUSTFile-Good
+              MOVE CUSTFile-Cust-Name TO WS-Lookup-Name-Hold
+              PERFORM 7100-Read-Next-By-Name
+              PERFORM UNTIL WS-CUSTFile-EOF
+                 OR CUSTFile-Cust-Name NOT = WS-Lookup-Name-Hold
+                 ADD +1 TO FD-CUSTFile-Record-Cnt
+                 DISPLAY "CUSTFile Record: " CUSTFile-Customer-Record
+                 PERFORM 7100-Read-Next-By-Name
+              END-PERFORM
+           END-IF.
+
+       7100-Read-Next-By-Name.
+           READ CUSTFile NEXT RECORD
+              AT END CONTINUE
+           END-READ.
+           IF NOT WS-CUSTFile-Good AND NOT WS-CUSTFile-EOF
+              DISPLAY "** ERROR **: 7100-Read-Next-By-Name"
+              DISPLAY "Read Next CUSTFile Failed."
+              DISPLAY "File Status: " WS-CUSTFile-Status
+              PERFORM 3000-End-Job
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
