@@ -0,0 +1,25 @@
+      ***********************************************************
+      * Copybook name:   CUSTOMER
+      * Original author: dastagg
+      *
+      *    Description: Record layout for customer.idat.
+      *    Expand under an FD of the caller's choosing with:
+      *       COPY CUSTOMER REPLACING ==:tag:== BY ==<file-name>==.
+      *
+      * Maintenence Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2020-08-20 dastagg       Created to learn.
+      ***********************************************************
+       01  :tag:-Customer-Record.
+           12 :tag:-Cust-ID             PIC 9(04).
+           12 :tag:-Cust-Name.
+              16 :tag:-Cust-Last-Name   PIC X(15).
+              16 :tag:-Cust-First-Name  PIC X(15).
+           12 :tag:-Cust-Address.
+              16 :tag:-Cust-Street      PIC X(25).
+              16 :tag:-Cust-City        PIC X(15).
+              16 :tag:-Cust-State       PIC X(02).
+              16 :tag:-Cust-Zip         PIC X(10).
+           12 :tag:-Cust-Phone          PIC X(12).
+           12 FILLER                    PIC X(07).
