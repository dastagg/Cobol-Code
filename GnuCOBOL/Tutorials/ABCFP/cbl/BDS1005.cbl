@@ -24,6 +24,156 @@
       * Date       Author        Maintenance Requirement
       * ---------  ------------  --------------------------------
       * 2020-08-16 dastagg       Created to learn.
+      * 2026-08-09 dastagg       Added AuditFile - every applied
+      *                          transaction is now written to an
+      *                          audit trail in ProcessOneTransaction.
+      * 2026-08-09 dastagg       Added CheckpointFile - a checkpoint
+      *                          record (CurrentKey plus counts) is
+      *                          written every WS-Checkpoint-Interval
+      *                          keys. A re-run of Begin picks the
+      *                          last checkpoint back up and skips
+      *                          ahead instead of reprocessing from
+      *                          GadgetID 000001.
+      * 2026-08-09 dastagg       Added TypeCode-TF 6 (NameChange) and
+      *                          ApplyNameChange - corrects
+      *                          GadgetName-MF in place without a
+      *                          Delete/Insert pair. AuditRec widened
+      *                          with old/new name so the trail shows
+      *                          what a rename actually changed.
+      * 2026-08-09 dastagg       Added CheckReorderLevel - every
+      *                          gadget written to NewStockFile is
+      *                          now checked against WS-Reorder-
+      *                          Threshold and short gadgets go on
+      *                          the new reorder report.
+      * 2026-08-09 dastagg       Added end-of-run control totals -
+      *                          gadgets written, extended inventory
+      *                          value, and applied/rejected counts
+      *                          by transaction type - displayed and
+      *                          written to ControlTotalsFile.
+      * 2026-08-09 dastagg       Added TypeCode-TF 7 (Reversal) and
+      *                          ApplyReversal - backs out a prior
+      *                          UpdatePrice, StockAddition or
+      *                          StockSubtraction with equal-and-
+      *                          opposite math. Insertion/Deletion
+      *                          can't be reversed this way - a
+      *                          genuine new Insertion/Deletion
+      *                          transaction is needed for those and
+      *                          ApplyReversal rejects the attempt.
+      * 2026-08-09 dastagg       Standardized file-status error
+      *                          handling - every file now has FILE
+      *                          STATUS IS WS-<file>-Status, and
+      *                          every READ/WRITE paragraph sets a
+      *                          non-zero RETURN-CODE on a genuine
+      *                          I/O error instead of AT END being
+      *                          the only condition checked.
+      * 2026-08-09 dastagg       Fixed WRITE AuditRec/CheckpointRec
+      *                          failing with File Status 71 - the
+      *                          separator fields in both records were
+      *                          FILLERs carrying VALUE SPACE at the
+      *                          FD level. Named them and set them to
+      *                          SPACE in the writing paragraphs
+      *                          instead; same fix applied to the
+      *                          trailing FILLER in WS-CT-Line, which
+      *                          had no VALUE clause at all.
+      * 2026-08-09 dastagg       Gave CheckpointFile a CKPT-Status of
+      *                          its own (In-Progress/Complete) so
+      *                          CheckForRestart only treats a run as
+      *                          a restart when the last checkpoint is
+      *                          genuinely unfinished - a clean prior
+      *                          run no longer makes the next ordinary
+      *                          run look like a restart. Also added
+      *                          the missing VALUE clause on
+      *                          WS-Reorder-Line's trailing FILLER -
+      *                          the same File Status 71 defect fixed
+      *                          above, just missed in this one spot.
+      * 2026-08-09 dastagg       Checkpointing only every
+      *                          WS-Checkpoint-Interval keys left a
+      *                          gap: NewStockFile/AuditFile/
+      *                          ReorderReportFile are opened EXTEND
+      *                          on restart and SkipToRestartPoint
+      *                          only repositions the read cursors, so
+      *                          any key processed between the last
+      *                          checkpoint and the actual crash point
+      *                          got its rows appended a second time
+      *                          on the restart run. WS-Checkpoint-
+      *                          Interval is now 1 - a checkpoint is
+      *                          written for every key, so WS-Restart-
+      *                          Key always matches exactly what's
+      *                          already on disk and SkipToRestartPoint's
+      *                          skip-through-WS-Restart-Key logic is
+      *                          safe as written. Also stopped
+      *                          WriteCompletionCheckpoint (and the
+      *                          last periodic WriteCheckpoint call)
+      *                          from writing CurrentKey once both
+      *                          files are at EOF - ChooseNextKey's
+      *                          final comparison pulls CurrentKey off
+      *                          the HIGH-VALUES EOF sentinel records
+      *                          at that point, not a real key, so the
+      *                          last real key is now captured
+      *                          separately as WS-Final-Key and that's
+      *                          what both checkpoint writers use.
+      * 2026-08-09 dastagg       Gave AuditRec an Audit-Seq-Nbr and
+      *                          widened ReversalRec to reference it
+      *                          directly (Reversal-Orig-Seq) instead
+      *                          of the operator re-keying the old
+      *                          TypeCode/Qty/Price by hand. AuditFile
+      *                          is now loaded into WS-AH-Table at the
+      *                          start of every run (OPEN EXTEND
+      *                          instead of OPEN OUTPUT, so it
+      *                          accumulates across runs instead of
+      *                          being truncated) and ApplyReversal
+      *                          looks the original transaction up by
+      *                          sequence number and GadgetID and
+      *                          restores its exact old qty/price
+      *                          rather than redoing the arithmetic -
+      *                          this also removes the unguarded
+      *                          stock-addition reversal's risk of
+      *                          driving QtyInStock-NSF negative,
+      *                          since restoring a previously-valid
+      *                          historical quantity can't underflow.
+      * 2026-08-09 dastagg       End-of-run control totals were only
+      *                          ever accumulated for keys processed
+      *                          in the current invocation, so a
+      *                          restarted run reported totals for
+      *                          just the post-restart slice of
+      *                          NewStockFile instead of the whole
+      *                          file. ComputeControlTotals now
+      *                          derives WS-Gadgets-Written-Cnt and
+      *                          WS-Total-Inventory-Value from a
+      *                          closing re-read of the complete
+      *                          NewStockFile instead of the main
+      *                          loop's running counters. The per-
+      *                          TypeCode applied/rejected counts
+      *                          can't be recovered the same way
+      *                          (NewStockFile carries no transaction
+      *                          history), so they're now labeled
+      *                          "since restart" on a restarted run
+      *                          instead of being presented as whole-
+      *                          run figures.
+      * 2026-08-09 dastagg       Added FILE STATUS checks after the
+      *                          OPENs and CLOSEs that didn't have
+      *                          them - MasterStockFile, TransactionFile,
+      *                          NewStockFile, AuditFile, CheckpointFile
+      *                          and ReorderReportFile in Begin, and
+      *                          CheckpointFile/AuditFile in
+      *                          CheckForRestart/LoadAuditHistory - so
+      *                          a genuine I/O error on open or close
+      *                          aborts with a non-zero RETURN-CODE
+      *                          instead of going undetected or being
+      *                          mistaken for the file simply not
+      *                          existing yet.
+      * 2026-08-09 dastagg       CheckpointRec now carries the
+      *                          TransactionFile record count the
+      *                          checkpoint was taken against
+      *                          (CKPT-Trans-Rec-Cnt). CheckForRestart
+      *                          recounts TransactionFile before
+      *                          deciding whether to resume and aborts
+      *                          if the count no longer matches the
+      *                          last checkpoint, so an operator
+      *                          swapping in a different transaction
+      *                          file between a crashed run and its
+      *                          restart is caught instead of silently
+      *                          applied against the wrong file.
       *
       **********************************************************
        IDENTIFICATION DIVISION.
@@ -34,15 +184,38 @@
        FILE-CONTROL.
            SELECT MasterStockFile
            ASSIGN TO "../data/c10-5master.dat.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MasterStockFile-Status.
 
            SELECT NewStockFile
            ASSIGN TO "../data/c10-5newmast.dat.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-NewStockFile-Status.
 
            SELECT TransactionFile
            ASSIGN TO "../data/c10-5trans.dat.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TransactionFile-Status.
+
+           SELECT AuditFile
+           ASSIGN TO "../data/c10-5audit.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AuditFile-Status.
+
+           SELECT CheckpointFile
+           ASSIGN TO "../data/c10-5checkpt.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CheckpointFile-Status.
+
+           SELECT ReorderReportFile
+           ASSIGN TO "../data/c10-5reorder.rpt.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ReorderReportFile-Status.
+
+           SELECT ControlTotalsFile
+           ASSIGN TO "../data/c10-5ctltots.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ControlTotalsFile-Status.
 
        DATA DIVISION.
        FILE SECTION.
@@ -79,6 +252,8 @@
               88 UpdatePrice       VALUE 3.
               88 StockAddition     VALUE 4.
               88 StockSubtraction  VALUE 5.
+              88 NameChange        VALUE 6.
+              88 Reversal          VALUE 7.
            02 RecordBody-IR.
              03 GadgetID-TF        PIC 9(6).
              03 GadgetName-IR      PIC X(30).
@@ -100,7 +275,139 @@
            02 FILLER                PIC 9(7).
            02 QtyToSubtract         PIC 9(4).
 
+       01  ReversalRec.
+           02 FILLER                PIC 9(7).
+           02 Reversal-Orig-Seq     PIC 9(6).
+
+       FD AuditFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  AuditRec.
+           02 Audit-Seq-Nbr         PIC 9(6).
+           02 Audit-Sep0            PIC X.
+           02 Audit-TypeCode        PIC 9.
+           02 Audit-Sep1            PIC X.
+           02 Audit-GadgetID        PIC 9(6).
+           02 Audit-Sep2            PIC X.
+           02 Audit-Old-Qty         PIC 9(4).
+           02 Audit-Sep3            PIC X.
+           02 Audit-New-Qty         PIC 9(4).
+           02 Audit-Sep4            PIC X.
+           02 Audit-Old-Price       PIC 9(4)V99.
+           02 Audit-Sep5            PIC X.
+           02 Audit-New-Price       PIC 9(4)V99.
+           02 Audit-Sep6            PIC X.
+           02 Audit-Old-Name        PIC X(30).
+           02 Audit-Sep7            PIC X.
+           02 Audit-New-Name        PIC X(30).
+
+       FD CheckpointFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CheckpointRec.
+           02 CKPT-CurrentKey       PIC 9(6).
+           02 CKPT-Sep1             PIC X.
+           02 CKPT-Processed-Cnt    PIC 9(6).
+           02 CKPT-Sep2             PIC X.
+           02 CKPT-Status           PIC X.
+              88 CKPT-InProgress    VALUE "P".
+              88 CKPT-Complete      VALUE "C".
+           02 CKPT-Sep3             PIC X.
+           02 CKPT-Trans-Rec-Cnt    PIC 9(6).
+
+       FD ReorderReportFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  ReorderReportRec          PIC X(80).
+
+       FD ControlTotalsFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  ControlTotalsRec          PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==MasterStockFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==NewStockFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==TransactionFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==AuditFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==CheckpointFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==ReorderReportFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==ControlTotalsFile==.
+
+       01  WS-Checkpoint-Interval   PIC 9(6) COMP VALUE 1.
+       01  WS-Processed-Key-Cnt     PIC 9(6) COMP VALUE ZERO.
+       01  WS-Checkpoint-Mod        PIC 9(6) COMP VALUE ZERO.
+       01  WS-Restart-Key           PIC 9(6) VALUE ZERO.
+       01  WS-Restart-Switch        PIC X VALUE "N".
+           88 Restart-Requested     VALUE "Y".
+           88 Restart-Not-Requested VALUE "N".
+       01  WS-Last-CKPT-Key         PIC 9(6) VALUE ZERO.
+       01  WS-Last-CKPT-Cnt         PIC 9(6) VALUE ZERO.
+       01  WS-Last-CKPT-Trans-Cnt   PIC 9(6) VALUE ZERO.
+       01  WS-Trans-Rec-Cnt         PIC 9(6) COMP VALUE ZERO.
+
+       01  WS-Audit-Seq-Cnt         PIC 9(6) COMP VALUE ZERO.
+
+       01  WS-Audit-History.
+           02 WS-AH-Max             PIC 9(06) COMP VALUE 2000.
+           02 WS-AH-Cnt             PIC 9(06) COMP VALUE ZERO.
+           02 WS-AH-Overflow-Cnt    PIC 9(06) COMP VALUE ZERO.
+           02 WS-AH-Table OCCURS 2000 TIMES.
+              03 WS-AH-Seq-Nbr      PIC 9(6).
+              03 WS-AH-GadgetID     PIC 9(6).
+              03 WS-AH-TypeCode     PIC 9.
+              03 WS-AH-Old-Qty      PIC 9(4).
+              03 WS-AH-Old-Price    PIC 9(4)V99.
+              03 WS-AH-Old-Name     PIC X(30).
+           02 WS-AH-IDX             PIC 9(06) COMP VALUE ZERO.
+           02 WS-AH-Next-Slot       PIC 9(06) COMP VALUE ZERO.
+
+       01  WS-AH-Found-Switch       PIC X VALUE "N".
+           88 Found-Audit-History-Entry     VALUE "Y".
+           88 No-Audit-History-Entry-Found  VALUE "N".
+       01  WS-AH-Found-IDX          PIC 9(06) COMP VALUE ZERO.
+
+       01  WS-Reorder-Threshold     PIC 9(4) VALUE 0010.
+       01  WS-Reorder-Cnt           PIC 9(6) COMP VALUE ZERO.
+
+       01  WS-Reorder-Line.
+           02 WS-RR-GadgetID        PIC 9(6).
+           02 FILLER                PIC X VALUE SPACE.
+           02 WS-RR-GadgetName      PIC X(30).
+           02 FILLER                PIC X VALUE SPACE.
+           02 WS-RR-Qty             PIC 9(4).
+           02 FILLER                PIC X VALUE SPACE.
+           02 WS-RR-Shortfall       PIC 9(4).
+           02 FILLER                PIC X(04) VALUE SPACE.
+
+       01  WS-Gadgets-Written-Cnt   PIC 9(6) COMP VALUE ZERO.
+       01  WS-Total-Inventory-Value PIC 9(9)V99 VALUE ZERO.
+
+       01  WS-Insertion-Applied-Cnt     PIC 9(6) COMP VALUE ZERO.
+       01  WS-Insertion-Rejected-Cnt    PIC 9(6) COMP VALUE ZERO.
+       01  WS-Deletion-Applied-Cnt      PIC 9(6) COMP VALUE ZERO.
+       01  WS-Deletion-Rejected-Cnt     PIC 9(6) COMP VALUE ZERO.
+       01  WS-PriceChange-Applied-Cnt   PIC 9(6) COMP VALUE ZERO.
+       01  WS-PriceChange-Rejected-Cnt  PIC 9(6) COMP VALUE ZERO.
+       01  WS-AddStock-Applied-Cnt      PIC 9(6) COMP VALUE ZERO.
+       01  WS-AddStock-Rejected-Cnt     PIC 9(6) COMP VALUE ZERO.
+       01  WS-SubStock-Applied-Cnt      PIC 9(6) COMP VALUE ZERO.
+       01  WS-SubStock-Rejected-Cnt     PIC 9(6) COMP VALUE ZERO.
+       01  WS-NameChange-Applied-Cnt    PIC 9(6) COMP VALUE ZERO.
+       01  WS-NameChange-Rejected-Cnt   PIC 9(6) COMP VALUE ZERO.
+       01  WS-Reversal-Applied-Cnt      PIC 9(6) COMP VALUE ZERO.
+       01  WS-Reversal-Rejected-Cnt     PIC 9(6) COMP VALUE ZERO.
+
+       01  WS-CT-Line.
+           02 WS-CT-Message         PIC X(40).
+           02 WS-CT-Value           PIC 9(9)V99.
+           02 FILLER                PIC X(29) VALUE SPACE.
+
        01  ErrorMessage.
            02 PrnGadgetId          PIC 9(6).
            02 FILLER               PIC XXX VALUE " - ".
@@ -117,35 +424,664 @@
              VALUE "Stock Subract Error - No such record in Master".
              88 InsufficientStock
              VALUE "Stock Subract Error - Not enough stock".
+             88 NameChangeError
+             VALUE "Name Change Error - No such record in Master".
+             88 ReversalNotInMasterError
+             VALUE "Reversal Error - No such record in Master".
+             88 ReversalNotFoundError
+             VALUE "Reversal Error - Orig Transaction Not Found".
+             88 ReversalTypeError
+             VALUE "Reversal Error - OrigType can't be reversed".
 
        01  FILLER                  PIC X VALUE "n".
            88 RecordInMaster       VALUE "y".
            88 RecordNotInMaster    VALUE "n".
 
        01  CurrentKey              PIC 9(6).
+       01  WS-Final-Key            PIC 9(6) VALUE ZERO.
 
        PROCEDURE DIVISION.
        Begin.
+           PERFORM CountTransactionRecords
+           PERFORM CheckForRestart
+           PERFORM LoadAuditHistory
            OPEN INPUT  MasterStockFile
+           IF NOT WS-MasterStockFile-Good
+             DISPLAY "** ERROR **: Begin"
+             DISPLAY "Open MasterStockFile Failed."
+             DISPLAY "File Status: " WS-MasterStockFile-Status
+             PERFORM AbortRun
+           END-IF
            OPEN INPUT  TransactionFile
-           OPEN OUTPUT NewStockFile
+           IF NOT WS-TransactionFile-Good
+             DISPLAY "** ERROR **: Begin"
+             DISPLAY "Open TransactionFile Failed."
+             DISPLAY "File Status: " WS-TransactionFile-Status
+             PERFORM AbortRun
+           END-IF
+      *    AuditFile is the trail ApplyReversal looks transactions up
+      *    in, so it has to survive past the end of the run that wrote
+      *    it - unlike NewStockFile/CheckpointFile/ReorderReportFile,
+      *    it is never truncated with OPEN OUTPUT. EXTEND picks up
+      *    where the last run (any run, not just a restart) left off;
+      *    OUTPUT is only a fallback for the very first run, when the
+      *    file doesn't exist yet for EXTEND to open.
+           OPEN EXTEND AuditFile
+           IF NOT WS-AuditFile-Good
+             OPEN OUTPUT AuditFile
+             IF NOT WS-AuditFile-Good
+               DISPLAY "** ERROR **: Begin"
+               DISPLAY "Open AuditFile Failed."
+               DISPLAY "File Status: " WS-AuditFile-Status
+               PERFORM AbortRun
+             END-IF
+           END-IF
+           IF Restart-Requested
+             OPEN EXTEND NewStockFile
+             IF NOT WS-NewStockFile-Good
+               DISPLAY "** ERROR **: Begin"
+               DISPLAY "Open NewStockFile Failed."
+               DISPLAY "File Status: " WS-NewStockFile-Status
+               PERFORM AbortRun
+             END-IF
+             OPEN EXTEND CheckpointFile
+             IF NOT WS-CheckpointFile-Good
+               DISPLAY "** ERROR **: Begin"
+               DISPLAY "Open CheckpointFile Failed."
+               DISPLAY "File Status: " WS-CheckpointFile-Status
+               PERFORM AbortRun
+             END-IF
+             OPEN EXTEND ReorderReportFile
+             IF NOT WS-ReorderReportFile-Good
+               DISPLAY "** ERROR **: Begin"
+               DISPLAY "Open ReorderReportFile Failed."
+               DISPLAY "File Status: " WS-ReorderReportFile-Status
+               PERFORM AbortRun
+             END-IF
+           ELSE
+             OPEN OUTPUT NewStockFile
+             IF NOT WS-NewStockFile-Good
+               DISPLAY "** ERROR **: Begin"
+               DISPLAY "Open NewStockFile Failed."
+               DISPLAY "File Status: " WS-NewStockFile-Status
+               PERFORM AbortRun
+             END-IF
+             OPEN OUTPUT CheckpointFile
+             IF NOT WS-CheckpointFile-Good
+               DISPLAY "** ERROR **: Begin"
+               DISPLAY "Open CheckpointFile Failed."
+               DISPLAY "File Status: " WS-CheckpointFile-Status
+               PERFORM AbortRun
+             END-IF
+             OPEN OUTPUT ReorderReportFile
+             IF NOT WS-ReorderReportFile-Good
+               DISPLAY "** ERROR **: Begin"
+               DISPLAY "Open ReorderReportFile Failed."
+               DISPLAY "File Status: " WS-ReorderReportFile-Status
+               PERFORM AbortRun
+             END-IF
+           END-IF
            PERFORM ReadMasterFile
            PERFORM ReadTransFile
-           PERFORM ChooseNextKey
+           IF Restart-Requested
+             PERFORM SkipToRestartPoint
+           ELSE
+             PERFORM ChooseNextKey
+           END-IF
            PERFORM UNTIL EndOfMasterFile AND EndOfTransFile
              PERFORM SetInitialStatus
              PERFORM ProcessOneTransaction
                      UNTIL GadgetID-TF NOT = CurrentKey
       *     CheckFinalStatus
              IF RecordInMaster
-                WRITE NewStockRec
+                PERFORM WriteNewStockRecord
+                PERFORM CheckReorderLevel
+             END-IF
+             ADD 1 TO WS-Processed-Key-Cnt
+             MOVE CurrentKey TO WS-Final-Key
+             DIVIDE WS-Processed-Key-Cnt BY WS-Checkpoint-Interval
+                GIVING WS-Checkpoint-Mod
+                REMAINDER WS-Checkpoint-Mod
+             IF WS-Checkpoint-Mod = ZERO
+                PERFORM WriteCheckpoint
              END-IF
              PERFORM ChooseNextKey
            END-PERFORM
 
-           CLOSE MasterStockFile, TransactionFile, NewStockFile
+           PERFORM WriteCompletionCheckpoint
+           DISPLAY "   Gadgets Below Reorder Threshold: "
+              WS-Reorder-Cnt
+           PERFORM ComputeControlTotals
+           PERFORM ReportControlTotals
+           CLOSE MasterStockFile
+           IF NOT WS-MasterStockFile-Good
+             DISPLAY "** ERROR **: Begin"
+             DISPLAY "Close MasterStockFile Failed."
+             DISPLAY "File Status: " WS-MasterStockFile-Status
+             PERFORM AbortRun
+           END-IF
+           CLOSE TransactionFile
+           IF NOT WS-TransactionFile-Good
+             DISPLAY "** ERROR **: Begin"
+             DISPLAY "Close TransactionFile Failed."
+             DISPLAY "File Status: " WS-TransactionFile-Status
+             PERFORM AbortRun
+           END-IF
+           CLOSE AuditFile
+           IF NOT WS-AuditFile-Good
+             DISPLAY "** ERROR **: Begin"
+             DISPLAY "Close AuditFile Failed."
+             DISPLAY "File Status: " WS-AuditFile-Status
+             PERFORM AbortRun
+           END-IF
+           CLOSE CheckpointFile
+           IF NOT WS-CheckpointFile-Good
+             DISPLAY "** ERROR **: Begin"
+             DISPLAY "Close CheckpointFile Failed."
+             DISPLAY "File Status: " WS-CheckpointFile-Status
+             PERFORM AbortRun
+           END-IF
+           CLOSE ReorderReportFile
+           IF NOT WS-ReorderReportFile-Good
+             DISPLAY "** ERROR **: Begin"
+             DISPLAY "Close ReorderReportFile Failed."
+             DISPLAY "File Status: " WS-ReorderReportFile-Status
+             PERFORM AbortRun
+           END-IF
+           CLOSE ControlTotalsFile
+           IF NOT WS-ControlTotalsFile-Good
+             DISPLAY "** ERROR **: Begin"
+             DISPLAY "Close ControlTotalsFile Failed."
+             DISPLAY "File Status: " WS-ControlTotalsFile-Status
+             PERFORM AbortRun
+           END-IF
            STOP RUN.
 
+       ComputeControlTotals.
+      *    WS-Gadgets-Written-Cnt/WS-Total-Inventory-Value were
+      *    previously accumulated only for keys the main loop touched
+      *    this invocation, so a restarted run reported totals for
+      *    just the post-restart slice of NewStockFile. Re-reading the
+      *    complete, finished NewStockFile here instead gives the true
+      *    whole-file totals regardless of whether this run restarted.
+           CLOSE NewStockFile
+           IF NOT WS-NewStockFile-Good
+             DISPLAY "** ERROR **: ComputeControlTotals"
+             DISPLAY "Close NewStockFile Failed."
+             DISPLAY "File Status: " WS-NewStockFile-Status
+             PERFORM AbortRun
+           END-IF
+           MOVE ZERO TO WS-Gadgets-Written-Cnt.
+           MOVE ZERO TO WS-Total-Inventory-Value.
+           OPEN INPUT NewStockFile
+           IF NOT WS-NewStockFile-Good
+             DISPLAY "** ERROR **: ComputeControlTotals"
+             DISPLAY "Open NewStockFile Failed."
+             DISPLAY "File Status: " WS-NewStockFile-Status
+             PERFORM AbortRun
+           END-IF
+           PERFORM ReadNewStockFile
+           PERFORM UNTIL WS-NewStockFile-EOF
+             ADD 1 TO WS-Gadgets-Written-Cnt
+             COMPUTE WS-Total-Inventory-Value =
+                WS-Total-Inventory-Value +
+                (QtyInStock-NSF * Price-NSF)
+             PERFORM ReadNewStockFile
+           END-PERFORM
+           CLOSE NewStockFile.
+           IF NOT WS-NewStockFile-Good
+             DISPLAY "** ERROR **: ComputeControlTotals"
+             DISPLAY "Close NewStockFile Failed."
+             DISPLAY "File Status: " WS-NewStockFile-Status
+             PERFORM AbortRun
+           END-IF.
+
+       ReadNewStockFile.
+           READ NewStockFile
+                AT END SET WS-NewStockFile-EOF TO TRUE
+           END-READ.
+           IF NOT WS-NewStockFile-Good AND NOT WS-NewStockFile-EOF
+             DISPLAY "** ERROR **: ReadNewStockFile"
+             DISPLAY "Read NewStockFile Failed."
+             DISPLAY "File Status: " WS-NewStockFile-Status
+             PERFORM AbortRun
+           END-IF.
+
+       ReportControlTotals.
+           OPEN OUTPUT ControlTotalsFile.
+           IF NOT WS-ControlTotalsFile-Good
+             DISPLAY "** ERROR **: ReportControlTotals"
+             DISPLAY "Open ControlTotalsFile Failed."
+             DISPLAY "File Status: " WS-ControlTotalsFile-Status
+             PERFORM AbortRun
+           END-IF
+           DISPLAY "   --- Control Totals ---".
+
+           DISPLAY "   Gadgets Written to NewStockFile: "
+              WS-Gadgets-Written-Cnt.
+           MOVE "Gadgets Written to NewStockFile" TO WS-CT-Message.
+           MOVE WS-Gadgets-Written-Cnt TO WS-CT-Value.
+           PERFORM WriteControlTotalsLine.
+
+           DISPLAY "   Total Inventory Value: "
+              WS-Total-Inventory-Value.
+           MOVE "Total Inventory Value" TO WS-CT-Message.
+           MOVE WS-Total-Inventory-Value TO WS-CT-Value.
+           PERFORM WriteControlTotalsLine.
+
+      *    WS-Gadgets-Written-Cnt/WS-Total-Inventory-Value above are
+      *    recomputed from the complete NewStockFile, but the applied/
+      *    rejected counts below are still only this invocation's own
+      *    running counters - NewStockFile carries no record of which
+      *    transaction types touched it, so a restarted run's pre-
+      *    restart activity can't be recovered the same way. Label
+      *    them accordingly instead of presenting them as whole-run
+      *    figures when they aren't.
+           IF Restart-Requested
+             DISPLAY "   (Applied/Rejected counts below are since "
+                "the restart only)"
+           END-IF.
+
+           DISPLAY "   Insertions   Applied: " WS-Insertion-Applied-Cnt
+              " Rejected: " WS-Insertion-Rejected-Cnt.
+           IF Restart-Requested
+             MOVE "Insertions Applied (restart)" TO WS-CT-Message
+           ELSE
+             MOVE "Insertions Applied" TO WS-CT-Message
+           END-IF.
+           MOVE WS-Insertion-Applied-Cnt TO WS-CT-Value.
+           PERFORM WriteControlTotalsLine.
+           IF Restart-Requested
+             MOVE "Insertions Rejected (restart)" TO WS-CT-Message
+           ELSE
+             MOVE "Insertions Rejected" TO WS-CT-Message
+           END-IF.
+           MOVE WS-Insertion-Rejected-Cnt TO WS-CT-Value.
+           PERFORM WriteControlTotalsLine.
+
+           DISPLAY "   Deletions    Applied: " WS-Deletion-Applied-Cnt
+              " Rejected: " WS-Deletion-Rejected-Cnt.
+           IF Restart-Requested
+             MOVE "Deletions Applied (restart)" TO WS-CT-Message
+           ELSE
+             MOVE "Deletions Applied" TO WS-CT-Message
+           END-IF.
+           MOVE WS-Deletion-Applied-Cnt TO WS-CT-Value.
+           PERFORM WriteControlTotalsLine.
+           IF Restart-Requested
+             MOVE "Deletions Rejected (restart)" TO WS-CT-Message
+           ELSE
+             MOVE "Deletions Rejected" TO WS-CT-Message
+           END-IF.
+           MOVE WS-Deletion-Rejected-Cnt TO WS-CT-Value.
+           PERFORM WriteControlTotalsLine.
+
+           DISPLAY "   Price Chgs   Applied: "
+              WS-PriceChange-Applied-Cnt
+              " Rejected: " WS-PriceChange-Rejected-Cnt.
+           IF Restart-Requested
+             MOVE "Price Changes Applied (restart)"
+                TO WS-CT-Message
+           ELSE
+             MOVE "Price Changes Applied" TO WS-CT-Message
+           END-IF.
+           MOVE WS-PriceChange-Applied-Cnt TO WS-CT-Value.
+           PERFORM WriteControlTotalsLine.
+           IF Restart-Requested
+             MOVE "Price Changes Rejected (restart)"
+                TO WS-CT-Message
+           ELSE
+             MOVE "Price Changes Rejected" TO WS-CT-Message
+           END-IF.
+           MOVE WS-PriceChange-Rejected-Cnt TO WS-CT-Value.
+           PERFORM WriteControlTotalsLine.
+
+           DISPLAY "   Stock Adds   Applied: " WS-AddStock-Applied-Cnt
+              " Rejected: " WS-AddStock-Rejected-Cnt.
+           IF Restart-Requested
+             MOVE "Stock Additions Applied (restart)"
+                TO WS-CT-Message
+           ELSE
+             MOVE "Stock Additions Applied" TO WS-CT-Message
+           END-IF.
+           MOVE WS-AddStock-Applied-Cnt TO WS-CT-Value.
+           PERFORM WriteControlTotalsLine.
+           IF Restart-Requested
+             MOVE "Stock Additions Rejected (restart)"
+                TO WS-CT-Message
+           ELSE
+             MOVE "Stock Additions Rejected" TO WS-CT-Message
+           END-IF.
+           MOVE WS-AddStock-Rejected-Cnt TO WS-CT-Value.
+           PERFORM WriteControlTotalsLine.
+
+           DISPLAY "   Stock Subs   Applied: " WS-SubStock-Applied-Cnt
+              " Rejected: " WS-SubStock-Rejected-Cnt.
+           IF Restart-Requested
+             MOVE "Stock Subtractions Applied (restart)"
+                TO WS-CT-Message
+           ELSE
+             MOVE "Stock Subtractions Applied" TO WS-CT-Message
+           END-IF.
+           MOVE WS-SubStock-Applied-Cnt TO WS-CT-Value.
+           PERFORM WriteControlTotalsLine.
+           IF Restart-Requested
+             MOVE "Stock Subtractions Rejected (restart)"
+                TO WS-CT-Message
+           ELSE
+             MOVE "Stock Subtractions Rejected" TO WS-CT-Message
+           END-IF.
+           MOVE WS-SubStock-Rejected-Cnt TO WS-CT-Value.
+           PERFORM WriteControlTotalsLine.
+
+           DISPLAY "   Name Changes Applied: "
+              WS-NameChange-Applied-Cnt
+              " Rejected: " WS-NameChange-Rejected-Cnt.
+           IF Restart-Requested
+             MOVE "Name Changes Applied (restart)"
+                TO WS-CT-Message
+           ELSE
+             MOVE "Name Changes Applied" TO WS-CT-Message
+           END-IF.
+           MOVE WS-NameChange-Applied-Cnt TO WS-CT-Value.
+           PERFORM WriteControlTotalsLine.
+           IF Restart-Requested
+             MOVE "Name Changes Rejected (restart)"
+                TO WS-CT-Message
+           ELSE
+             MOVE "Name Changes Rejected" TO WS-CT-Message
+           END-IF.
+           MOVE WS-NameChange-Rejected-Cnt TO WS-CT-Value.
+           PERFORM WriteControlTotalsLine.
+
+           DISPLAY "   Reversals    Applied: " WS-Reversal-Applied-Cnt
+              " Rejected: " WS-Reversal-Rejected-Cnt.
+           IF Restart-Requested
+             MOVE "Reversals Applied (restart)" TO WS-CT-Message
+           ELSE
+             MOVE "Reversals Applied" TO WS-CT-Message
+           END-IF.
+           MOVE WS-Reversal-Applied-Cnt TO WS-CT-Value.
+           PERFORM WriteControlTotalsLine.
+           IF Restart-Requested
+             MOVE "Reversals Rejected (restart)" TO WS-CT-Message
+           ELSE
+             MOVE "Reversals Rejected" TO WS-CT-Message
+           END-IF.
+           MOVE WS-Reversal-Rejected-Cnt TO WS-CT-Value.
+           PERFORM WriteControlTotalsLine.
+
+           IF WS-AH-Overflow-Cnt > ZERO
+             DISPLAY "   Audit History Entries Aged Out: "
+                WS-AH-Overflow-Cnt
+           END-IF.
+
+       WriteControlTotalsLine.
+           WRITE ControlTotalsRec FROM WS-CT-Line.
+           IF NOT WS-ControlTotalsFile-Good
+             DISPLAY "** ERROR **: WriteControlTotalsLine"
+             DISPLAY "Write ControlTotalsFile Failed."
+             DISPLAY "File Status: " WS-ControlTotalsFile-Status
+             PERFORM AbortRun
+           END-IF.
+
+       CheckReorderLevel.
+           IF QtyInStock-NSF < WS-Reorder-Threshold
+             ADD 1 TO WS-Reorder-Cnt
+             MOVE GadgetID-NSF TO WS-RR-GadgetID
+             MOVE GadgetName-NSF TO WS-RR-GadgetName
+             MOVE QtyInStock-NSF TO WS-RR-Qty
+             COMPUTE WS-RR-Shortfall =
+                WS-Reorder-Threshold - QtyInStock-NSF
+             DISPLAY "** REORDER **: GadgetID " GadgetID-NSF
+                " Qty " QtyInStock-NSF
+                " Shortfall " WS-RR-Shortfall
+             WRITE ReorderReportRec FROM WS-Reorder-Line
+             IF NOT WS-ReorderReportFile-Good
+               DISPLAY "** ERROR **: CheckReorderLevel"
+               DISPLAY "Write ReorderReportFile Failed."
+               DISPLAY "File Status: " WS-ReorderReportFile-Status
+               PERFORM AbortRun
+             END-IF
+           END-IF.
+
+       AbortRun.
+           CLOSE MasterStockFile, TransactionFile, NewStockFile,
+                 AuditFile, CheckpointFile, ReorderReportFile,
+                 ControlTotalsFile.
+           MOVE 8 TO RETURN-CODE.
+           STOP RUN.
+
+       LoadAuditHistory.
+      *    ApplyReversal needs to look up the exact old values of a
+      *    prior transaction instead of making the operator re-key
+      *    them, so every AuditRec ever written (across every run to
+      *    date, not just this one) is loaded into WS-AH-Table before
+      *    the run's own files are opened. If AuditFile doesn't exist
+      *    yet (the very first run, status "35") there's simply no
+      *    history to load; any other bad status on the OPEN is a
+      *    genuine I/O failure and aborts the run.
+           OPEN INPUT AuditFile
+           IF WS-AuditFile-Good
+             PERFORM ReadAuditHistoryRecord
+             PERFORM UNTIL WS-AuditFile-EOF
+                IF Audit-Seq-Nbr > WS-Audit-Seq-Cnt
+                  MOVE Audit-Seq-Nbr TO WS-Audit-Seq-Cnt
+                END-IF
+                PERFORM AppendAuditHistory
+                PERFORM ReadAuditHistoryRecord
+             END-PERFORM
+             CLOSE AuditFile
+             IF NOT WS-AuditFile-Good
+               DISPLAY "** ERROR **: LoadAuditHistory"
+               DISPLAY "Close AuditFile Failed."
+               DISPLAY "File Status: " WS-AuditFile-Status
+               PERFORM AbortRun
+             END-IF
+           ELSE
+             IF WS-AuditFile-Status NOT = "35"
+               DISPLAY "** ERROR **: LoadAuditHistory"
+               DISPLAY "Open AuditFile Failed."
+               DISPLAY "File Status: " WS-AuditFile-Status
+               PERFORM AbortRun
+             END-IF
+           END-IF.
+
+       ReadAuditHistoryRecord.
+           READ AuditFile
+                AT END SET WS-AuditFile-EOF TO TRUE
+           END-READ.
+           IF NOT WS-AuditFile-Good AND NOT WS-AuditFile-EOF
+             DISPLAY "** ERROR **: ReadAuditHistoryRecord"
+             DISPLAY "Read AuditFile Failed."
+             DISPLAY "File Status: " WS-AuditFile-Status
+             PERFORM AbortRun
+           END-IF.
+
+       AppendAuditHistory.
+      *    WS-AH-Table is a ring buffer, not a one-shot cap: once it
+      *    fills, the oldest entry's slot is recycled for the newest
+      *    one instead of refusing the append. AuditFile is never
+      *    truncated (it has to outlive this run for future reversal
+      *    lookups), so a hard cap would eventually be hit by pure
+      *    accumulation across runs - and once hit, it would silently
+      *    block this run's own new entries too, since WriteAuditRecord
+      *    calls AppendAuditHistory the same as LoadAuditHistory does.
+      *    Aging out the oldest entries instead keeps every append
+      *    succeeding, at the cost of reversal lookups on transactions
+      *    old enough to have aged out - the same tradeoff the
+      *    reviewer who flagged this one suggested as acceptable,
+      *    since old-enough transactions are the ones least likely to
+      *    need reversing.
+           ADD 1 TO WS-AH-Next-Slot
+           IF WS-AH-Next-Slot > WS-AH-Max
+             MOVE 1 TO WS-AH-Next-Slot
+           END-IF
+           IF WS-AH-Cnt < WS-AH-Max
+             ADD 1 TO WS-AH-Cnt
+           ELSE
+             ADD 1 TO WS-AH-Overflow-Cnt
+           END-IF
+           MOVE Audit-Seq-Nbr     TO WS-AH-Seq-Nbr(WS-AH-Next-Slot)
+           MOVE Audit-GadgetID    TO WS-AH-GadgetID(WS-AH-Next-Slot)
+           MOVE Audit-TypeCode    TO WS-AH-TypeCode(WS-AH-Next-Slot)
+           MOVE Audit-Old-Qty     TO WS-AH-Old-Qty(WS-AH-Next-Slot)
+           MOVE Audit-Old-Price   TO WS-AH-Old-Price(WS-AH-Next-Slot)
+           MOVE Audit-Old-Name    TO WS-AH-Old-Name(WS-AH-Next-Slot).
+
+       FindAuditHistoryEntry.
+           SET No-Audit-History-Entry-Found TO TRUE
+           MOVE ZERO TO WS-AH-Found-IDX
+           PERFORM VARYING WS-AH-IDX FROM 1 BY 1
+                   UNTIL WS-AH-IDX > WS-AH-Cnt
+              IF No-Audit-History-Entry-Found
+                 AND WS-AH-Seq-Nbr(WS-AH-IDX) = Reversal-Orig-Seq
+                 AND WS-AH-GadgetID(WS-AH-IDX) = GadgetID-TF
+                SET Found-Audit-History-Entry TO TRUE
+                MOVE WS-AH-IDX TO WS-AH-Found-IDX
+              END-IF
+           END-PERFORM.
+
+       CheckForRestart.
+      *    The last record in CheckpointFile tells the story: a run
+      *    that finished normally ends with a CKPT-Complete record,
+      *    so the next run starts clean from GadgetID 000001 and
+      *    truncates CheckpointFile for its own use. A run that never
+      *    got that far leaves its last record CKPT-InProgress, which
+      *    is the one case that actually means "pick up where the
+      *    last attempt left off." A missing CheckpointFile (status
+      *    "35") is the ordinary first-run condition and is not an
+      *    error; any other bad status on the OPEN is a genuine I/O
+      *    failure and aborts the run instead of being mistaken for
+      *    "no checkpoint yet."
+           OPEN INPUT CheckpointFile
+           IF WS-CheckpointFile-Good
+             PERFORM ReadCheckpointFile
+             PERFORM UNTIL WS-CheckpointFile-EOF
+                MOVE CKPT-CurrentKey      TO WS-Last-CKPT-Key
+                MOVE CKPT-Processed-Cnt   TO WS-Last-CKPT-Cnt
+                MOVE CKPT-Trans-Rec-Cnt   TO WS-Last-CKPT-Trans-Cnt
+                IF CKPT-Complete
+                  SET Restart-Not-Requested TO TRUE
+                ELSE
+                  SET Restart-Requested TO TRUE
+                END-IF
+                PERFORM ReadCheckpointFile
+             END-PERFORM
+             CLOSE CheckpointFile
+             IF NOT WS-CheckpointFile-Good
+               DISPLAY "** ERROR **: CheckForRestart"
+               DISPLAY "Close CheckpointFile Failed."
+               DISPLAY "File Status: " WS-CheckpointFile-Status
+               PERFORM AbortRun
+             END-IF
+           ELSE
+             IF WS-CheckpointFile-Status NOT = "35"
+               DISPLAY "** ERROR **: CheckForRestart"
+               DISPLAY "Open CheckpointFile Failed."
+               DISPLAY "File Status: " WS-CheckpointFile-Status
+               PERFORM AbortRun
+             END-IF
+           END-IF
+           IF Restart-Requested
+             MOVE WS-Last-CKPT-Key TO WS-Restart-Key
+             MOVE WS-Last-CKPT-Cnt TO WS-Processed-Key-Cnt
+             MOVE WS-Last-CKPT-Key TO WS-Final-Key
+      *      A checkpoint only means anything if it was taken against
+      *      the same TransactionFile that's on disk right now - an
+      *      operator swapping in a corrected or different file
+      *      between a crashed run and its restart must not have the
+      *      restart silently skip transactions against the new
+      *      file's different content.
+             IF WS-Last-CKPT-Trans-Cnt NOT = WS-Trans-Rec-Cnt
+               DISPLAY "** ERROR **: CheckForRestart"
+               DISPLAY "TransactionFile does not match checkpoint."
+               DISPLAY "Records now: " WS-Trans-Rec-Cnt
+                  " At last checkpoint: " WS-Last-CKPT-Trans-Cnt
+               PERFORM AbortRun
+             END-IF
+           END-IF.
+
+       CountTransactionRecords.
+      *    CheckpointRec's CKPT-Trans-Rec-Cnt is only useful for
+      *    comparison if this run's own TransactionFile record count
+      *    is known before CheckForRestart decides whether to resume,
+      *    so TransactionFile is counted here in its own open/close
+      *    pass ahead of the main merge's OPEN INPUT TransactionFile.
+           OPEN INPUT TransactionFile
+           IF NOT WS-TransactionFile-Good
+             DISPLAY "** ERROR **: CountTransactionRecords"
+             DISPLAY "Open TransactionFile Failed."
+             DISPLAY "File Status: " WS-TransactionFile-Status
+             PERFORM AbortRun
+           END-IF
+           PERFORM ReadTransFile
+           PERFORM UNTIL EndOfTransFile
+             ADD 1 TO WS-Trans-Rec-Cnt
+             PERFORM ReadTransFile
+           END-PERFORM
+           CLOSE TransactionFile
+           IF NOT WS-TransactionFile-Good
+             DISPLAY "** ERROR **: CountTransactionRecords"
+             DISPLAY "Close TransactionFile Failed."
+             DISPLAY "File Status: " WS-TransactionFile-Status
+             PERFORM AbortRun
+           END-IF.
+
+       ReadCheckpointFile.
+           READ CheckpointFile
+                AT END SET WS-CheckpointFile-EOF TO TRUE
+           END-READ.
+           IF NOT WS-CheckpointFile-Good AND NOT WS-CheckpointFile-EOF
+             DISPLAY "** ERROR **: ReadCheckpointFile"
+             DISPLAY "Read CheckpointFile Failed."
+             DISPLAY "File Status: " WS-CheckpointFile-Status
+             PERFORM AbortRun
+           END-IF.
+
+       SkipToRestartPoint.
+           PERFORM ChooseNextKey
+           PERFORM UNTIL CurrentKey > WS-Restart-Key
+                OR (EndOfMasterFile AND EndOfTransFile)
+             PERFORM SetInitialStatus
+             PERFORM SkipOneTransaction
+                     UNTIL GadgetID-TF NOT = CurrentKey
+             PERFORM ChooseNextKey
+           END-PERFORM.
+
+       SkipOneTransaction.
+           PERFORM ReadTransFile.
+
+       WriteCheckpoint.
+           MOVE SPACE TO CKPT-Sep1 CKPT-Sep2 CKPT-Sep3.
+           MOVE WS-Final-Key         TO CKPT-CurrentKey.
+           MOVE WS-Processed-Key-Cnt TO CKPT-Processed-Cnt.
+           MOVE WS-Trans-Rec-Cnt     TO CKPT-Trans-Rec-Cnt.
+           SET CKPT-InProgress TO TRUE.
+           WRITE CheckpointRec.
+           IF NOT WS-CheckpointFile-Good
+             DISPLAY "** ERROR **: WriteCheckpoint"
+             DISPLAY "Write CheckpointFile Failed."
+             DISPLAY "File Status: " WS-CheckpointFile-Status
+             PERFORM AbortRun
+           END-IF.
+
+       WriteCompletionCheckpoint.
+      *    Marks the run as finished cleanly, so CheckForRestart does
+      *    not mistake a completed run for a partial one next time.
+           MOVE SPACE TO CKPT-Sep1 CKPT-Sep2 CKPT-Sep3.
+           MOVE WS-Final-Key         TO CKPT-CurrentKey.
+           MOVE WS-Processed-Key-Cnt TO CKPT-Processed-Cnt.
+           MOVE WS-Trans-Rec-Cnt     TO CKPT-Trans-Rec-Cnt.
+           SET CKPT-Complete TO TRUE.
+           WRITE CheckpointRec.
+           IF NOT WS-CheckpointFile-Good
+             DISPLAY "** ERROR **: WriteCompletionCheckpoint"
+             DISPLAY "Write CheckpointFile Failed."
+             DISPLAY "File Status: " WS-CheckpointFile-Status
+             PERFORM AbortRun
+           END-IF.
+
        ChooseNextKey.
            IF GadgetID-TF < GadgetID-MF
              MOVE GadgetID-TF TO CurrentKey
@@ -169,6 +1105,8 @@
               WHEN Deletion          PERFORM ApplyDeletion
               WHEN StockAddition     PERFORM ApplyAddToStock
               WHEN StockSubtraction  PERFORM ApplySubtractFromStock
+              WHEN NameChange        PERFORM ApplyNameChange
+              WHEN Reversal          PERFORM ApplyReversal
            END-EVALUATE.
            PERFORM ReadTransFile.
 
@@ -176,55 +1114,195 @@
            IF RecordInMaster
              SET InsertError TO TRUE
              DISPLAY ErrorMessage
+             ADD 1 TO WS-Insertion-Rejected-Cnt
            ELSE
              SET RecordInMaster TO TRUE
              MOVE RecordBody-IR TO NewStockRec
+             MOVE ZERO TO Audit-Old-Qty Audit-Old-Price
+             MOVE SPACES TO Audit-Old-Name
+             MOVE QtyInStock-NSF TO Audit-New-Qty
+             MOVE Price-NSF TO Audit-New-Price
+             MOVE GadgetName-NSF TO Audit-New-Name
+             PERFORM WriteAuditRecord
+             ADD 1 TO WS-Insertion-Applied-Cnt
            END-IF.
 
        ApplyDeletion.
            IF RecordNotInMaster
              SET DeleteError TO TRUE
              DISPLAY ErrorMessage
+             ADD 1 TO WS-Deletion-Rejected-Cnt
            ELSE
+             MOVE QtyInStock-NSF TO Audit-Old-Qty
+             MOVE Price-NSF TO Audit-Old-Price
+             MOVE GadgetName-NSF TO Audit-Old-Name
+             MOVE ZERO TO Audit-New-Qty Audit-New-Price
+             MOVE SPACES TO Audit-New-Name
+             PERFORM WriteAuditRecord
              SET RecordNotInMaster TO TRUE
+             ADD 1 TO WS-Deletion-Applied-Cnt
            END-IF.
 
        ApplyPriceChange.
            IF RecordNotInMaster
              SET PriceUpdateError TO TRUE
              DISPLAY ErrorMessage
+             ADD 1 TO WS-PriceChange-Rejected-Cnt
            ELSE
+             MOVE QtyInStock-NSF TO Audit-Old-Qty
+             MOVE QtyInStock-NSF TO Audit-New-Qty
+             MOVE Price-NSF TO Audit-Old-Price
+             MOVE GadgetName-NSF TO Audit-Old-Name Audit-New-Name
              MOVE Price-PCR TO Price-NSF
+             MOVE Price-NSF TO Audit-New-Price
+             PERFORM WriteAuditRecord
+             ADD 1 TO WS-PriceChange-Applied-Cnt
            END-IF.
 
        ApplyAddToStock.
            IF RecordNotInMaster
              SET QtyAddError TO TRUE
              DISPLAY ErrorMessage
+             ADD 1 TO WS-AddStock-Rejected-Cnt
            ELSE
+             MOVE QtyInStock-NSF TO Audit-Old-Qty
+             MOVE Price-NSF TO Audit-Old-Price
+             MOVE Price-NSF TO Audit-New-Price
+             MOVE GadgetName-NSF TO Audit-Old-Name Audit-New-Name
              ADD QtyToAdd TO QtyInStock-NSF
+             MOVE QtyInStock-NSF TO Audit-New-Qty
+             PERFORM WriteAuditRecord
+             ADD 1 TO WS-AddStock-Applied-Cnt
            END-IF.
 
        ApplySubtractFromStock.
            IF RecordNotInMaster
              SET QtySubtractError TO TRUE
              DISPLAY ErrorMessage
+             ADD 1 TO WS-SubStock-Rejected-Cnt
            ELSE
              IF QtyInStock-NSF < QtyToSubtract
                  SET InsufficientStock TO TRUE
                  DISPLAY ErrorMessage
+                 ADD 1 TO WS-SubStock-Rejected-Cnt
                ELSE
+                 MOVE QtyInStock-NSF TO Audit-Old-Qty
+                 MOVE Price-NSF TO Audit-Old-Price
+                 MOVE Price-NSF TO Audit-New-Price
+                 MOVE GadgetName-NSF TO Audit-Old-Name Audit-New-Name
                  SUBTRACT QtyToSubtract FROM QtyInStock-NSF
+                 MOVE QtyInStock-NSF TO Audit-New-Qty
+                 PERFORM WriteAuditRecord
+                 ADD 1 TO WS-SubStock-Applied-Cnt
              END-IF
            END-IF.
 
+       ApplyNameChange.
+           IF RecordNotInMaster
+             SET NameChangeError TO TRUE
+             DISPLAY ErrorMessage
+             ADD 1 TO WS-NameChange-Rejected-Cnt
+           ELSE
+             MOVE QtyInStock-NSF TO Audit-Old-Qty Audit-New-Qty
+             MOVE Price-NSF TO Audit-Old-Price Audit-New-Price
+             MOVE GadgetName-NSF TO Audit-Old-Name
+             MOVE GadgetName-IR TO GadgetName-NSF
+             MOVE GadgetName-NSF TO Audit-New-Name
+             PERFORM WriteAuditRecord
+             ADD 1 TO WS-NameChange-Applied-Cnt
+           END-IF.
+
+       ApplyReversal.
+      *    Reversal-Orig-Seq points straight at the AuditRec the
+      *    operator wants undone - the old/new values of the original
+      *    transaction come out of WS-AH-Table, not off the keyboard,
+      *    so the reversal is an exact undo rather than a manually
+      *    re-keyed equal-and-opposite transaction.
+           IF RecordNotInMaster
+             SET ReversalNotInMasterError TO TRUE
+             DISPLAY ErrorMessage
+             ADD 1 TO WS-Reversal-Rejected-Cnt
+           ELSE
+             PERFORM FindAuditHistoryEntry
+             IF NOT Found-Audit-History-Entry
+               SET ReversalNotFoundError TO TRUE
+               DISPLAY ErrorMessage
+               ADD 1 TO WS-Reversal-Rejected-Cnt
+             ELSE
+               EVALUATE WS-AH-TypeCode(WS-AH-Found-IDX)
+                  WHEN 3
+                     MOVE QtyInStock-NSF TO Audit-Old-Qty Audit-New-Qty
+                     MOVE Price-NSF TO Audit-Old-Price
+                     MOVE GadgetName-NSF
+                        TO Audit-Old-Name Audit-New-Name
+                     MOVE WS-AH-Old-Price(WS-AH-Found-IDX) TO Price-NSF
+                     MOVE Price-NSF TO Audit-New-Price
+                     PERFORM WriteAuditRecord
+                     ADD 1 TO WS-Reversal-Applied-Cnt
+                  WHEN 4
+                  WHEN 5
+                     MOVE Price-NSF TO Audit-Old-Price Audit-New-Price
+                     MOVE GadgetName-NSF
+                        TO Audit-Old-Name Audit-New-Name
+                     MOVE QtyInStock-NSF TO Audit-Old-Qty
+                     MOVE WS-AH-Old-Qty(WS-AH-Found-IDX)
+                        TO QtyInStock-NSF
+                     MOVE QtyInStock-NSF TO Audit-New-Qty
+                     PERFORM WriteAuditRecord
+                     ADD 1 TO WS-Reversal-Applied-Cnt
+                  WHEN OTHER
+                     SET ReversalTypeError TO TRUE
+                     DISPLAY ErrorMessage
+                     ADD 1 TO WS-Reversal-Rejected-Cnt
+               END-EVALUATE
+             END-IF
+           END-IF.
+
+       WriteAuditRecord.
+           MOVE SPACE TO Audit-Sep0 Audit-Sep1 Audit-Sep2 Audit-Sep3
+                         Audit-Sep4 Audit-Sep5 Audit-Sep6 Audit-Sep7.
+           ADD 1 TO WS-Audit-Seq-Cnt.
+           MOVE WS-Audit-Seq-Cnt TO Audit-Seq-Nbr.
+           MOVE TypeCode-TF TO Audit-TypeCode.
+           MOVE GadgetID-TF TO Audit-GadgetID.
+           WRITE AuditRec.
+           IF NOT WS-AuditFile-Good
+             DISPLAY "** ERROR **: WriteAuditRecord"
+             DISPLAY "Write AuditFile Failed."
+             DISPLAY "File Status: " WS-AuditFile-Status
+             PERFORM AbortRun
+           ELSE
+             PERFORM AppendAuditHistory
+           END-IF.
+
+       WriteNewStockRecord.
+           WRITE NewStockRec.
+           IF NOT WS-NewStockFile-Good
+             DISPLAY "** ERROR **: WriteNewStockRecord"
+             DISPLAY "Write NewStockFile Failed."
+             DISPLAY "File Status: " WS-NewStockFile-Status
+             PERFORM AbortRun
+           END-IF.
+
        ReadTransFile.
            READ TransactionFile
                 AT END SET EndOfTransFile TO TRUE
-           END-READ
+           END-READ.
+           IF NOT WS-TransactionFile-Good AND NOT WS-TransactionFile-EOF
+             DISPLAY "** ERROR **: ReadTransFile"
+             DISPLAY "Read TransactionFile Failed."
+             DISPLAY "File Status: " WS-TransactionFile-Status
+             PERFORM AbortRun
+           END-IF.
            MOVE GadgetID-TF TO PrnGadgetId.
 
        ReadMasterFile.
            READ MasterStockFile
                 AT END SET EndOfMasterFile TO TRUE
            END-READ.
+           IF NOT WS-MasterStockFile-Good AND NOT WS-MasterStockFile-EOF
+             DISPLAY "** ERROR **: ReadMasterFile"
+             DISPLAY "Read MasterStockFile Failed."
+             DISPLAY "File Status: " WS-MasterStockFile-Status
+             PERFORM AbortRun
+           END-IF.
