@@ -0,0 +1,181 @@
+      ***********************************************************
+      * Program name:    BDS1005E
+      * Original author: dastagg
+      *
+      * Description: Pre-update edit/validation pass for BDS1005.
+      * Reads c10-5trans.dat.txt ahead of the BDS1005 update run and
+      * checks the two things BDS1005's update algorithm assumes are
+      * already true:
+      *   - GadgetID-TF is in ascending sequence
+      *   - TypeCode-TF is one BDS1005 actually knows how to apply
+      * Every violation is displayed and written to an edit report.
+      * RETURN-CODE is set non-zero when any violation is found, so
+      * a job step can test it and stop before BDS1005 runs against
+      * a misordered or corrupt transaction file.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------  ------------  --------------------------------
+      * 2026-08-09 dastagg       Created.
+      * 2026-08-09 dastagg       Recognize TypeCode-TF 6 (NameChange)
+      *                          now that BDS1005 applies it.
+      * 2026-08-09 dastagg       Recognize TypeCode-TF 7 (Reversal)
+      *                          now that BDS1005 applies it.
+      * 2026-08-09 dastagg       Fixed WRITE EditReportRec failing with
+      *                          File Status 71 - WS-Report-Line's
+      *                          trailing FILLER had no VALUE clause.
+      * 2026-08-09 dastagg       Standardized TransactionFile and
+      *                          EditReportFile error handling on the
+      *                          WSFST copybook pattern used by
+      *                          BDS1005/BDS0702, so a genuine read or
+      *                          write failure here aborts with a
+      *                          non-zero RETURN-CODE instead of an
+      *                          unhandled runtime abend.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BDS1005E.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TransactionFile
+           ASSIGN TO "../data/c10-5trans.dat.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TransactionFile-Status.
+
+           SELECT EditReportFile
+           ASSIGN TO "../data/c10-5transedit.rpt.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EditReportFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TransactionFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS V
+           BLOCK CONTAINS 0 RECORDS.
+       01  InsertionRec.
+           88 EndOfTransFile        VALUE HIGH-VALUES.
+           02 TypeCode-TF           PIC 9.
+              88 Insertion         VALUE 1.
+              88 Deletion          VALUE 2.
+              88 UpdatePrice       VALUE 3.
+              88 StockAddition     VALUE 4.
+              88 StockSubtraction  VALUE 5.
+              88 NameChange        VALUE 6.
+              88 Reversal          VALUE 7.
+           02 RecordBody-IR.
+             03 GadgetID-TF        PIC 9(6).
+             03 GadgetName-IR      PIC X(30).
+             03 QtyInStock-IR      PIC 9(4).
+             03 Price-IR           PIC 9(4)V99.
+
+       FD EditReportFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  EditReportRec             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==TransactionFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==EditReportFile==.
+
+       01  WS-Previous-GadgetID      PIC 9(6) VALUE ZERO.
+       01  WS-Record-Cnt             PIC 9(6) COMP VALUE ZERO.
+       01  WS-Error-Cnt              PIC 9(6) COMP VALUE ZERO.
+
+       01  WS-Report-Line.
+           02 WS-RL-Message          PIC X(52).
+           02 WS-RL-GadgetID         PIC 9(6).
+           02 FILLER                 PIC X(22) VALUE SPACE.
+
+       01  EOJ-Display-Messages.
+           12 EOJ-End-Message PIC X(042) VALUE
+              "*** Program BDS1005E - Edit Summary".
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT  TransactionFile
+           OPEN OUTPUT EditReportFile
+           PERFORM ReadTransFile
+           PERFORM UNTIL EndOfTransFile
+             PERFORM EditOneTransaction
+             PERFORM ReadTransFile
+           END-PERFORM
+
+           DISPLAY EOJ-End-Message
+           DISPLAY "   Records Read: " WS-Record-Cnt
+           DISPLAY "   Errors Found: " WS-Error-Cnt
+           CLOSE TransactionFile, EditReportFile
+
+           IF WS-Error-Cnt > ZERO
+             MOVE 8 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       AbortRun.
+           CLOSE TransactionFile, EditReportFile.
+           MOVE 8 TO RETURN-CODE.
+           STOP RUN.
+
+       EditOneTransaction.
+           ADD 1 TO WS-Record-Cnt.
+           IF GadgetID-TF < WS-Previous-GadgetID
+             PERFORM FlagSequenceError
+           END-IF.
+           MOVE GadgetID-TF TO WS-Previous-GadgetID.
+           EVALUATE TRUE
+              WHEN Insertion
+              WHEN Deletion
+              WHEN UpdatePrice
+              WHEN StockAddition
+              WHEN StockSubtraction
+              WHEN NameChange
+              WHEN Reversal
+                 CONTINUE
+              WHEN OTHER
+                 PERFORM FlagTypeCodeError
+           END-EVALUATE.
+
+       FlagSequenceError.
+           ADD 1 TO WS-Error-Cnt.
+           DISPLAY "** EDIT ERROR: Out of sequence - GadgetID "
+              GadgetID-TF " follows " WS-Previous-GadgetID.
+           MOVE "Out of sequence following GadgetID"
+              TO WS-RL-Message.
+           MOVE GadgetID-TF TO WS-RL-GadgetID.
+           WRITE EditReportRec FROM WS-Report-Line.
+           IF NOT WS-EditReportFile-Good
+             DISPLAY "** ERROR **: FlagSequenceError"
+             DISPLAY "Write EditReportFile Failed."
+             DISPLAY "File Status: " WS-EditReportFile-Status
+             PERFORM AbortRun
+           END-IF.
+
+       FlagTypeCodeError.
+           ADD 1 TO WS-Error-Cnt.
+           DISPLAY "** EDIT ERROR: Unrecognized TypeCode "
+              TypeCode-TF " - GadgetID " GadgetID-TF.
+           MOVE "Unrecognized TypeCode-TF on GadgetID"
+              TO WS-RL-Message.
+           MOVE GadgetID-TF TO WS-RL-GadgetID.
+           WRITE EditReportRec FROM WS-Report-Line.
+           IF NOT WS-EditReportFile-Good
+             DISPLAY "** ERROR **: FlagTypeCodeError"
+             DISPLAY "Write EditReportFile Failed."
+             DISPLAY "File Status: " WS-EditReportFile-Status
+             PERFORM AbortRun
+           END-IF.
+
+       ReadTransFile.
+           READ TransactionFile
+                AT END SET EndOfTransFile TO TRUE
+           END-READ.
+           IF NOT WS-TransactionFile-Good AND NOT WS-TransactionFile-EOF
+             DISPLAY "** ERROR **: ReadTransFile"
+             DISPLAY "Read TransactionFile Failed."
+             DISPLAY "File Status: " WS-TransactionFile-Status
+             PERFORM AbortRun
+           END-IF.
