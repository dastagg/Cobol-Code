@@ -0,0 +1,21 @@
+      ***********************************************************
+      * Copybook name:   WSFST
+      * Original author: dastagg
+      *
+      *    Description: Generic WORKING-STORAGE file-status block.
+      *    Expand under a 01-level of the caller's choosing with:
+      *       COPY WSFST REPLACING ==:tag:== BY ==<file-name>==.
+      *    Gives the caller WS-<file-name>-Status plus the condition
+      *    names most paragraphs need to test against it.
+      *
+      * Maintenence Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2020-08-20 dastagg       Created to learn.
+      ***********************************************************
+           12 WS-:tag:-Status           PIC X(02).
+              88 WS-:tag:-Good          VALUE "00".
+              88 WS-:tag:-Dup           VALUE "02" "22".
+              88 WS-:tag:-EOF           VALUE "10" "23".
+              88 WS-:tag:-Not-Found     VALUE "23".
+              88 WS-:tag:-Invalid-Key   VALUE "21" "22" "23" "24".
