@@ -13,6 +13,32 @@
       * Date       Author        Maintenance Requirement
       * ---------  ------------  --------------------------------
       * 2020-08-16 dastagg       Created to learn.
+      * 2026-08-09 dastagg       Compute current age from
+      *                          EmpDateOfBirth and flag any employee
+      *                          under 18 on an exception listing in
+      *                          3000-EOJ.
+      * 2026-08-09 dastagg       Added a gender breakdown summary
+      *                          (count and percentage by EmpGender)
+      *                          to 3000-EOJ.
+      * 2026-08-09 dastagg       Standardized EmployeeFile error
+      *                          handling on the WSFST copybook
+      *                          pattern - 1500-Read-EmployeeFile
+      *                          now sets a non-zero RETURN-CODE on a
+      *                          genuine read failure instead of
+      *                          letting AT END be the only condition
+      *                          checked.
+      * 2026-08-09 dastagg       Gave WS-Gender-Pct an edited display
+      *                          picture so the breakdown prints
+      *                          "33.33%" instead of "03333%", and
+      *                          flagged when WS-Minor-Table hits its
+      *                          500-entry cap instead of silently
+      *                          dropping anything past it.
+      * 2026-08-09 dastagg       Added a FILE STATUS check after OPEN
+      *                          INPUT EmployeeFile and the closing
+      *                          CLOSE EmployeeFile in 3000-EOJ, so a
+      *                          genuine I/O error on either aborts
+      *                          with a non-zero RETURN-CODE instead
+      *                          of going undetected.
       *
       **********************************************************
        IDENTIFICATION DIVISION.
@@ -22,13 +48,13 @@
        FILE-CONTROL.
            SELECT EmployeeFile
            ASSIGN TO "../data/c07-employee.dat.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EmployeeFile-Status.
 
        DATA DIVISION.
        FILE SECTION.
        FD EmployeeFile.
        01 EmployeeDetails.
-          88  Emp-EOF             VALUE "10".
           02  EmpSSN              PIC 9(9).
           02  EmpName.
               03 EmpSurname       PIC X(15).
@@ -39,6 +65,35 @@
               03 EmpDOB           PIC 99.
           02  EmpGender           PIC X.
 
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==EmployeeFile==.
+
+       01  WS-Current-Date.
+           02  WS-Current-YYYY     PIC 9(4).
+           02  WS-Current-MM       PIC 99.
+           02  WS-Current-DD       PIC 99.
+
+       01  WS-Emp-Age              PIC 9(3).
+
+       01  WS-Minor-Listing.
+           02  WS-Minor-Max        PIC 9(04) COMP VALUE 500.
+           02  WS-Minor-Cnt        PIC 9(04) COMP VALUE ZERO.
+           02  WS-Minor-Overflow-Cnt PIC 9(04) COMP VALUE ZERO.
+           02  WS-Minor-Table OCCURS 500 TIMES.
+               03 WS-Minor-SSN     PIC 9(9).
+               03 WS-Minor-Name    PIC X(25).
+           02  WS-Minor-IDX        PIC 9(04) COMP VALUE ZERO.
+
+       01  WS-Gender-Totals.
+           02  WS-Total-Emp-Cnt    PIC 9(06) COMP VALUE ZERO.
+           02  WS-Male-Cnt         PIC 9(06) COMP VALUE ZERO.
+           02  WS-Female-Cnt       PIC 9(06) COMP VALUE ZERO.
+           02  WS-Other-Gender-Cnt PIC 9(06) COMP VALUE ZERO.
+
+       01  WS-Gender-Pct           PIC 999V99.
+       01  WS-Gender-Pct-Edit      PIC ZZ9.99.
+
        PROCEDURE DIVISION.
        0000-Mainline.
            PERFORM 1000-BOJ.
@@ -47,19 +102,113 @@
 
        1000-BOJ.
            OPEN INPUT EmployeeFile.
+           IF NOT WS-EmployeeFile-Good
+              DISPLAY "** ERROR **: 1000-BOJ"
+              DISPLAY "Open EmployeeFile Failed."
+              DISPLAY "File Status: " WS-EmployeeFile-Status
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           ACCEPT WS-Current-Date FROM DATE YYYYMMDD.
+           PERFORM 1500-Read-EmployeeFile.
+
+       1500-Read-EmployeeFile.
            READ EmployeeFile
-               AT END SET Emp-EOF TO TRUE
+               AT END SET WS-EmployeeFile-EOF TO TRUE
            END-READ.
+           IF NOT WS-EmployeeFile-Good AND NOT WS-EmployeeFile-EOF
+              DISPLAY "** ERROR **: 1500-Read-EmployeeFile"
+              DISPLAY "Read EmployeeFile Failed."
+              DISPLAY "File Status: " WS-EmployeeFile-Status
+              MOVE 8 TO RETURN-CODE
+              CLOSE EmployeeFile
+              GOBACK
+           END-IF.
 
        2000-Process.
-           PERFORM UNTIL Emp-EOF
+           PERFORM UNTIL WS-EmployeeFile-EOF
+               PERFORM 2100-Compute-Age
                DISPLAY EmpForename SPACE EmpSurname " - "
                    EmpMOB "/" EmpDOB "/" EmpYOB
-               READ EmployeeFile
-                   AT END SET Emp-EOF TO TRUE
-               END-READ
+                   " - Age " WS-Emp-Age
+               IF WS-Emp-Age < 18
+                   PERFORM 2200-Flag-Minor
+               END-IF
+               PERFORM 2300-Update-Gender-Totals
+               PERFORM 1500-Read-EmployeeFile
            END-PERFORM.
 
+       2100-Compute-Age.
+           COMPUTE WS-Emp-Age = WS-Current-YYYY - EmpYOB.
+           IF WS-Current-MM < EmpMOB
+              OR (WS-Current-MM = EmpMOB AND WS-Current-DD < EmpDOB)
+              SUBTRACT 1 FROM WS-Emp-Age
+           END-IF.
+
+       2200-Flag-Minor.
+           IF WS-Minor-Cnt < WS-Minor-Max
+              ADD 1 TO WS-Minor-Cnt
+              MOVE EmpSSN  TO WS-Minor-SSN(WS-Minor-Cnt)
+              MOVE EmpName TO WS-Minor-Name(WS-Minor-Cnt)
+           ELSE
+              ADD 1 TO WS-Minor-Overflow-Cnt
+           END-IF.
+
+       2300-Update-Gender-Totals.
+           ADD 1 TO WS-Total-Emp-Cnt.
+           EVALUATE EmpGender
+              WHEN "M" ADD 1 TO WS-Male-Cnt
+              WHEN "F" ADD 1 TO WS-Female-Cnt
+              WHEN OTHER ADD 1 TO WS-Other-Gender-Cnt
+           END-EVALUATE.
+
        3000-EOJ.
+           PERFORM 3500-Print-Minor-Listing.
+           PERFORM 3600-Print-Gender-Summary.
            CLOSE EmployeeFile.
+           IF NOT WS-EmployeeFile-Good
+              DISPLAY "** ERROR **: 3000-EOJ"
+              DISPLAY "Close EmployeeFile Failed."
+              DISPLAY "File Status: " WS-EmployeeFile-Status
+              MOVE 8 TO RETURN-CODE
+           END-IF.
            STOP RUN.
+
+       3500-Print-Minor-Listing.
+           IF WS-Minor-Cnt = ZERO
+              DISPLAY "   No employees found under age 18."
+           ELSE
+              DISPLAY "   Exception Listing - Employees Under 18:"
+              PERFORM VARYING WS-Minor-IDX FROM 1 BY 1
+                 UNTIL WS-Minor-IDX > WS-Minor-Cnt
+                 DISPLAY "      SSN: " WS-Minor-SSN(WS-Minor-IDX)
+                    " Name: " WS-Minor-Name(WS-Minor-IDX)
+              END-PERFORM
+           END-IF.
+           IF WS-Minor-Overflow-Cnt > ZERO
+              DISPLAY "      ... and " WS-Minor-Overflow-Cnt
+                 " more not listed (exceeded " WS-Minor-Max
+                 " entry limit)."
+           END-IF.
+
+       3600-Print-Gender-Summary.
+           DISPLAY "   --- Gender Breakdown ---".
+           IF WS-Total-Emp-Cnt = ZERO
+              DISPLAY "   No employee records processed."
+           ELSE
+              COMPUTE WS-Gender-Pct ROUNDED =
+                 WS-Male-Cnt * 100 / WS-Total-Emp-Cnt
+              MOVE WS-Gender-Pct TO WS-Gender-Pct-Edit
+              DISPLAY "   Male:   " WS-Male-Cnt
+                 " (" WS-Gender-Pct-Edit "%)"
+              COMPUTE WS-Gender-Pct ROUNDED =
+                 WS-Female-Cnt * 100 / WS-Total-Emp-Cnt
+              MOVE WS-Gender-Pct TO WS-Gender-Pct-Edit
+              DISPLAY "   Female: " WS-Female-Cnt
+                 " (" WS-Gender-Pct-Edit "%)"
+              COMPUTE WS-Gender-Pct ROUNDED =
+                 WS-Other-Gender-Cnt * 100 / WS-Total-Emp-Cnt
+              MOVE WS-Gender-Pct TO WS-Gender-Pct-Edit
+              DISPLAY "   Other:  " WS-Other-Gender-Cnt
+                 " (" WS-Gender-Pct-Edit "%)"
+           END-IF.
